@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: CMP02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE CLIENTES COM VALOR   *
+      *                     TOTAL DE DEPOSITOS ACIMA DO LIMITE DE      *
+      *                     COMPLIANCE CONFIGURADO (ARQCMP01)          *
+      *----------------------------------------------------------------*
+       01  ARQCMP01-REGISTRO.
+           05 ARQCMP01-CPF              PIC 9(011).
+           05 ARQCMP01-VAL-TOTAL        PIC S9(017)V99.
+           05 ARQCMP01-VAL-LIMITE       PIC S9(013)V99.
+      *----------------------------------------------------------------*
