@@ -0,0 +1,432 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0204.
+       AUTHOR.     JOHNATHAN.
+      *================================================================*
+      *              C A P G E M I N I - S I S T E M A S               *
+      *================================================================*
+      *    PROGRAMA....: EXER0204
+      *    PROGRAMADOR.: JOHNATHAN
+      *    ANALISTA....: ARI BORGES                                *
+      *    DATA........: 08/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   LER O ARQUIVO DE SAIDA DO EXER0203          *
+      *                    (ARQSAI01) E GERAR UM RANKING DOS           *
+      *                    CLIENTES PELO VALOR TOTAL DEPOSITADO,       *
+      *                    DO MAIOR PARA O MENOR, COM O PERCENTUAL     *
+      *                    DE CADA CLIENTE SOBRE O TOTAL GERAL.        *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQSAI01                                  SAI02103        *
+      *      ARQCTL02                                  CTL02104        *
+      *      ARQRNK01                                  RNK02104        *
+      *----------------------------------------------------------------*
+      *    MANUTENCAO:                                                 *
+      *    08/08/2026 - PROGRAMA CRIADO.                               *
+      *----------------------------------------------------------------*
+      *    ROTINAS.....:                                               *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
+                      FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQCTL02 ASSIGN       TO UT-S-ARQCTL02
+                      FILE STATUS      IS WRK-FS-ARQCTL02.
+      *
+           SELECT ARQRNK01 ASSIGN       TO UT-S-ARQRNK01
+                      FILE STATUS      IS WRK-FS-ARQRNK01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================
+      *                                                                *
+      *----------------------------------------------------------------
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    INPUT:     ARQUIVO DE SAIDA DO EXER0203                     *
+      *               ORG. SEQUENCIAL   -   LRECL = 82                 *
+      *----------------------------------------------------------------*
+
+       FD  ARQSAI01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI01             PIC X(82).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CARTAO DE PARAMETROS DE EXECUCAO                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                 *
+      *---------------------------------------------------------------*
+
+       FD  ARQCTL02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCTL02             PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:    RELATORIO DE RANKING DE CLIENTES                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 39                 *
+      *---------------------------------------------------------------*
+
+       FD  ARQRNK01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQRNK01             PIC X(39).
+
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+
+      *----------------------------------------------------------------*
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0204 - INICIO DA AREA DE WORKING'.
+      *----------------------------------------------------------------*
+      *
+       77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0204'.
+       77 ACU-LIDOS-ARQSAI01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQRNK01      PIC  9(005) VALUE ZEROS.
+       77 ACU-TOTAL-GERAL         PIC  S9(017)V99 COMP-3  VALUE +0.
+       77 WRK-QTD-CLIENTES        PIC  9(005) VALUE ZEROS.
+       77 WRK-QTD-TOPN            PIC  9(005) VALUE ZEROS.
+       77 WRK-IDX-1               PIC  9(005) VALUE ZEROS.
+       77 WRK-IDX-2               PIC  9(005) VALUE ZEROS.
+       77 WRK-IDX-MAIOR           PIC  9(005) VALUE ZEROS.
+       77 WRK-VALOR-MAIOR         PIC  9(013)V99 VALUE ZEROS.
+       77 WRK-CPF-AUX             PIC  9(011) VALUE ZEROS.
+       77 WRK-VALOR-AUX           PIC  9(013)V99 VALUE ZEROS.
+       77 WRK-PERC-CLIENTE        PIC  9(003)V99 VALUE ZEROS.
+
+      *
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQSAI01      VALUE 'SAI01113'.
+          88 WRK-CN-ARQRNK01      VALUE 'RNK01113'.
+
+       77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+          88 WRK-CN-READ          VALUE 'READ '.
+          88 WRK-CN-WRITE         VALUE 'WRITE'.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA PARA TRATAMENTO DE FILE-STATUS'.
+      *----------------------------------------------------------------*
+      *
+       01 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SAI01-OK                  VALUE '00'.
+          88 WRK-FS-SAI01-FIM                 VALUE '10'.
+      *
+       01 WRK-FS-ARQCTL02         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CTL02-OK                  VALUE '00'.
+          88 WRK-FS-CTL02-FIM                 VALUE '10'.
+      *
+       01 WRK-FS-ARQRNK01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-RNK01-OK                  VALUE '00'.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DA TABELA DE CLIENTES PARA CLASSIFICACAO'.
+      *----------------------------------------------------------------*
+      *
+       01 TAB-CLIENTES.
+          05 TAB-CLIENTE             OCCURS 9999 TIMES
+                                      INDEXED BY TAB-IDX.
+             10 TAB-CPF               PIC 9(011).
+             10 TAB-VALOR             PIC 9(013)V99.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
+      *----------------------------------------------------------------*
+      *
+           COPY SAI02103.
+           COPY CTL02104.
+           COPY RNK02104.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'EXER0204 - FIM DA AREA DE WORKING'.
+      *----------------------------------------------------------------*
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+      *
+           PERFORM 1000-INICIALIZAR
+      *
+           PERFORM 3000-PROCESSAR UNTIL WRK-FS-SAI01-FIM
+      *
+           PERFORM 5000-CLASSIFICAR-RANKING
+      *
+           PERFORM 7000-GRAVAR-RANKING
+      *
+           PERFORM 9900-FINALIZAR
+           .
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS                         TO CTL2-QTD-TOPN
+           MOVE 'C'                           TO CTL2-FLAG-LAYOUT
+
+           SET WRK-CN-OPEN                    TO TRUE
+           OPEN INPUT ARQCTL02
+           IF WRK-FS-CTL02-OK
+              READ ARQCTL02 INTO ARQCTL02-REGISTRO
+           END-IF
+           CLOSE ARQCTL02
+
+           IF CTL2-QTD-TOPN EQUAL ZEROS
+              MOVE 10                         TO CTL2-QTD-TOPN
+           END-IF
+           MOVE CTL2-QTD-TOPN                 TO WRK-QTD-TOPN
+
+           IF NOT CTL2-LAYOUT-CSV AND NOT CTL2-LAYOUT-POSICIONAL
+              MOVE 'C'                        TO CTL2-FLAG-LAYOUT
+           END-IF
+      *
+      *    ESTE PROGRAMA SO SABE INTERPRETAR O LAYOUT CSV DE ARQSAI01 -
+      *    O LAYOUT POSICIONAL, OFERECIDO COMO FORMATO ALTERNATIVO DE
+      *    SAIDA PARA CARGA NO CORE BANCARIO, POSICIONA OS CAMPOS EM
+      *    OUTROS OFFSETS (SEM OS ';' SEPARADORES), DE FORMA QUE
+      *    ARQSAI01-VAL-TLD, POR EXEMPLO, NAO CAIRIA NAS COLUNAS
+      *    CERTAS SE FOSSE LIDO COMO SE FOSSE CSV. REJEITA A EXECUCAO
+      *    EM VEZ DE CLASSIFICAR UM ARQUIVO COM OS CAMPOS NOS LUGARES
+      *    ERRADOS.
+           IF CTL2-LAYOUT-POSICIONAL
+              DISPLAY '*********************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS       *'
+              DISPLAY '* ARQSAI01 EM LAYOUT POSICIONAL NAO SUPORTADO*'
+              DISPLAY '* POR 'WRK-PROGRAMA'                           *'
+              DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                 *'
+              DISPLAY '*********************************************'
+              PERFORM 9900-FINALIZAR
+           END-IF
+
+           SET WRK-CN-OPEN                    TO TRUE
+           OPEN INPUT ARQSAI01
+      *
+           IF NOT WRK-FS-SAI01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQRNK01
+           IF NOT WRK-FS-RNK01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3800-LER-ARQSAI01
+
+           IF WRK-FS-SAI01-FIM
+              DISPLAY '*********************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS       *'
+              DISPLAY '* COMANDO: VAZIO                            *'
+              DISPLAY '* ARQUIVO: SAI02103                         *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI01 '           *'
+              DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                 *'
+              DISPLAY '*********************************************'
+              PERFORM 9900-FINALIZAR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE E ACUMULA OS CLIENTES DO ARQSAI01, IGNORANDO O           *
+      *    CABECALHO E O REGISTRO DE TOTAL GERAL (TRAILER)             *
+      *----------------------------------------------------------------*
+       3000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF FD-ARQSAI01 (1:11) IS NUMERIC
+              IF WRK-QTD-CLIENTES LESS THAN 9999
+                 ADD 1                        TO WRK-QTD-CLIENTES
+                 MOVE ARQSAI01-CPF-CLI TO TAB-CPF (WRK-QTD-CLIENTES)
+                 MOVE ARQSAI01-VAL-TLD TO TAB-VALOR (WRK-QTD-CLIENTES)
+              ELSE
+                 DISPLAY '* TABELA DE CLIENTES CHEIA (9999) - CPF '
+                         ARQSAI01-CPF-CLI ' IGNORADO NO RANKING *'
+              END-IF
+              COMPUTE ACU-TOTAL-GERAL = ACU-TOTAL-GERAL +
+                                         ARQSAI01-VAL-TLD
+           END-IF
+
+           PERFORM 3800-LER-ARQSAI01
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    LE O PROXIMO REGISTRO DE ARQSAI01                           *
+      *----------------------------------------------------------------*
+       3800-LER-ARQSAI01 SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-CN-READ                    TO TRUE
+           SET WRK-CN-ARQSAI01                 TO TRUE
+
+           READ ARQSAI01 INTO ARQSAI01-REGISTRO
+
+           IF (NOT WRK-FS-SAI01-OK) AND (NOT WRK-FS-SAI01-FIM)
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           IF WRK-FS-SAI01-OK
+              ADD 1                           TO ACU-LIDOS-ARQSAI01
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3800-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    CLASSIFICA A TABELA DE CLIENTES PELO VALOR TOTAL, DO        *
+      *    MAIOR PARA O MENOR (SELECAO DIRETA)                         *
+      *----------------------------------------------------------------*
+       5000-CLASSIFICAR-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM VARYING WRK-IDX-1 FROM 1 BY 1
+                   UNTIL WRK-IDX-1 > WRK-QTD-CLIENTES
+
+              MOVE WRK-IDX-1                  TO WRK-IDX-MAIOR
+              MOVE TAB-VALOR (WRK-IDX-1)      TO WRK-VALOR-MAIOR
+
+              PERFORM VARYING WRK-IDX-2 FROM WRK-IDX-1 BY 1
+                      UNTIL WRK-IDX-2 > WRK-QTD-CLIENTES
+                 IF TAB-VALOR (WRK-IDX-2) GREATER WRK-VALOR-MAIOR
+                    MOVE WRK-IDX-2            TO WRK-IDX-MAIOR
+                    MOVE TAB-VALOR (WRK-IDX-2) TO WRK-VALOR-MAIOR
+                 END-IF
+              END-PERFORM
+
+              IF WRK-IDX-MAIOR NOT EQUAL WRK-IDX-1
+                 MOVE TAB-CPF (WRK-IDX-1)     TO WRK-CPF-AUX
+                 MOVE TAB-VALOR (WRK-IDX-1)   TO WRK-VALOR-AUX
+
+                 MOVE TAB-CPF (WRK-IDX-MAIOR)   TO TAB-CPF (WRK-IDX-1)
+                 MOVE TAB-VALOR (WRK-IDX-MAIOR) TO TAB-VALOR (WRK-IDX-1)
+
+                 MOVE WRK-CPF-AUX      TO TAB-CPF (WRK-IDX-MAIOR)
+                 MOVE WRK-VALOR-AUX    TO TAB-VALOR (WRK-IDX-MAIOR)
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       5000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA OS N PRIMEIROS CLIENTES DA TABELA JA CLASSIFICADA     *
+      *    EM ARQRNK01, COM O PERCENTUAL SOBRE O TOTAL GERAL           *
+      *----------------------------------------------------------------*
+       7000-GRAVAR-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM VARYING WRK-IDX-1 FROM 1 BY 1
+                   UNTIL WRK-IDX-1 > WRK-QTD-CLIENTES
+                      OR WRK-IDX-1 > WRK-QTD-TOPN
+
+              MOVE ZEROS                      TO WRK-PERC-CLIENTE
+              IF ACU-TOTAL-GERAL GREATER ZEROS
+                 COMPUTE WRK-PERC-CLIENTE ROUNDED =
+                         TAB-VALOR (WRK-IDX-1) * 100 / ACU-TOTAL-GERAL
+              END-IF
+
+              MOVE WRK-IDX-1                  TO ARQRNK01-RANK
+              MOVE TAB-CPF (WRK-IDX-1)        TO ARQRNK01-CPF
+              MOVE TAB-VALOR (WRK-IDX-1)      TO ARQRNK01-VAL-TLD
+              MOVE WRK-PERC-CLIENTE           TO ARQRNK01-PERC-TOTAL
+
+              SET WRK-CN-WRITE                TO TRUE
+              SET WRK-CN-ARQRNK01              TO TRUE
+
+              WRITE FD-ARQRNK01 FROM ARQRNK01-REGISTRO
+
+              IF NOT WRK-FS-RNK01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              ADD 1                           TO ACU-GRAVA-ARQRNK01
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       7000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TRATAMENTO DE ERRO EM OPERACAO COM ARQUIVOS       *
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
+           DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
+           DISPLAY '* FILE-STATUS SAI:' WRK-FS-ARQSAI01           '*'
+           DISPLAY '* FILE-STATUS CTL:' WRK-FS-ARQCTL02           '*'
+           DISPLAY '* FILE-STATUS RNK:' WRK-FS-ARQRNK01           '*'
+           DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
+           DISPLAY '************************************************'
+
+           PERFORM 9900-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
+      *----------------------------------------------------------------*
+       9900-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+           CLOSE ARQSAI01
+           CLOSE ARQRNK01
+
+           IF WRK-FS-SAI01-OK OR WRK-FS-SAI01-FIM
+              DISPLAY '************************************************'
+              DISPLAY '* QTDE DE REGISTROS LIDOS 'ACU-LIDOS-ARQSAI01'  '
+              DISPLAY '* QTDE DE CLIENTES CLASSIFICADOS'WRK-QTD-CLIENTES
+              DISPLAY '* QTDE DE REGISTROS GRAVADOS'ACU-GRAVA-ARQRNK01
+              DISPLAY '* 'WRK-PROGRAMA' - FIM DO PROGRAMA.             '
+              DISPLAY '************************************************'
+           END-IF
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       END PROGRAM EXER0204.
