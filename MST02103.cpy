@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: MST02103                                    *
+      *    OBJETIVO.......: LAYOUT DO CADASTRO DE CLIENTES, USADO      *
+      *                     PARA OBTER O NOME DO CLIENTE A PARTIR DO   *
+      *                     CPF (ARQMST01)                             *
+      *----------------------------------------------------------------*
+       01  ARQMST01-REGISTRO.
+           05 ARQMST01-CPF              PIC 9(011).
+           05 ARQMST01-NOME-CLIENTE     PIC X(040).
+      *----------------------------------------------------------------*
