@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: SAI02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE SAIDA COM O TOTAL    *
+      *                     DE DEPOSITOS POR CPF (ARQSAI01)            *
+      *----------------------------------------------------------------*
+       01  ARQSAI01-REGISTRO.
+           05 ARQSAI01-CPF-CLI          PIC 9(011).
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQSAI01-COD-DIG          PIC 9(002).
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQSAI01-DAT-ULTD         PIC X(010).
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQSAI01-VAL-TLD          PIC 9(013)V99.
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQSAI01-NOME-CLI         PIC X(040).
+      *----------------------------------------------------------------*
