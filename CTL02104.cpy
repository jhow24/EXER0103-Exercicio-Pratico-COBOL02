@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: CTL02104                                    *
+      *    OBJETIVO.......: LAYOUT DO CARTAO DE PARAMETROS DE          *
+      *                     EXECUCAO DE EXER0204 (ARQCTL02)            *
+      *----------------------------------------------------------------*
+       01  ARQCTL02-REGISTRO.
+           05 CTL2-QTD-TOPN             PIC 9(005).
+           05 CTL2-FLAG-LAYOUT          PIC X(001).
+              88 CTL2-LAYOUT-CSV                VALUE 'C'.
+              88 CTL2-LAYOUT-POSICIONAL         VALUE 'P'.
+           05 FILLER                    PIC X(074).
+      *----------------------------------------------------------------*
