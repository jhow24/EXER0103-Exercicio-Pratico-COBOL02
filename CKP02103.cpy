@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: CKP02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE CHECKPOINT DE        *
+      *                     EXER0203, GRAVADO PERIODICAMENTE PARA      *
+      *                     PERMITIR O REINICIO DO PROCESSAMENTO       *
+      *                     DE ARQENT01 (ARQCKP01)                     *
+      *----------------------------------------------------------------*
+       01  ARQCKP01-REGISTRO.
+           05 CKP-QTD-LIDOS             PIC 9(005).
+           05 CKP-CPF-ANT               PIC 9(011).
+           05 CKP-DIG-CPF-ANT           PIC 9(002).
+           05 CKP-CPF-MAX               PIC 9(011).
+           05 CKP-FLAG-SEQ-GRUPO        PIC X(001).
+           05 CKP-DATA-RECENTE          PIC 9(008).
+           05 CKP-VALOR-DEP             PIC S9(017)V99 COMP-3.
+           05 CKP-TOTAL-GERAL           PIC S9(017)V99 COMP-3.
+           05 CKP-GRAVA-ARQSAI01        PIC 9(005).
+           05 CKP-GRAVA-ARQREJ01        PIC 9(005).
+           05 CKP-GRAVA-ARQSEQ01        PIC 9(005).
+           05 CKP-GRAVA-ARQVLR01        PIC 9(005).
+           05 CKP-GRAVA-ARQCMP01        PIC 9(005).
+           05 CKP-GRAVA-ARQCKP01        PIC 9(005).
+      *----------------------------------------------------------------*
