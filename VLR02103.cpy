@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: VLR02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE DEPOSITOS COM VALOR  *
+      *                     ZERADO OU NEGATIVO (ARQVLR01)              *
+      *----------------------------------------------------------------*
+       01  ARQVLR01-REGISTRO.
+           05 ARQVLR01-CPF              PIC 9(011).
+           05 ARQVLR01-DAT-DEPOS        PIC 9(008).
+           05 ARQVLR01-VAL-DEPOS        PIC S9(013)V99.
+      *----------------------------------------------------------------*
