@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: REJ02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE DEPOSITOS REJEITADOS *
+      *                     POR DIGITO VERIFICADOR DE CPF INVALIDO     *
+      *                     (ARQREJ01)                                 *
+      *----------------------------------------------------------------*
+       01  ARQREJ01-REGISTRO.
+           05 ARQREJ01-CPF              PIC 9(011).
+           05 ARQREJ01-DIG-INFORMADO    PIC 9(002).
+           05 ARQREJ01-DIG-CALCULADO    PIC 9(002).
+           05 ARQREJ01-DAT-DEPOS        PIC 9(008).
+           05 ARQREJ01-VAL-DEPOS        PIC S9(013)V99.
+      *----------------------------------------------------------------*
