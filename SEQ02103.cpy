@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: SEQ02103                                    *
+      *    OBJETIVO.......: LAYOUT DA LISTAGEM DE EXCECAO DE           *
+      *                     SEQUENCIA DE CPF EM ARQENT01 (ARQSEQ01)    *
+      *----------------------------------------------------------------*
+       01  ARQSEQ01-REGISTRO.
+           05 ARQSEQ01-CPF              PIC 9(011).
+           05 ARQSEQ01-CPF-ANTERIOR     PIC 9(011).
+           05 ARQSEQ01-QTD-LIDOS        PIC 9(005).
+      *----------------------------------------------------------------*
