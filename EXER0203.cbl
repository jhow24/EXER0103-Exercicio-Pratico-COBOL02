@@ -19,8 +19,51 @@
       *----------------------------------------------------------------*
       *    ARQUIVOS:                                                   *
       *       DDNAME                                 INCLUDE/BOOK      *
-      *      ARQENT01                                  ENT02103
-      *      ARQSAI01                                  SAI02103
+      *      ARQENT01                                  ENT02103        *
+      *      ARQSAI01                                  SAI02103        *
+      *      ARQREJ01                                  REJ02103        *
+      *      ARQSEQ01                                  SEQ02103        *
+      *      ARQCTL01                                  CTL02103        *
+      *      ARQCKP01                                  CKP02103        *
+      *      ARQVLR01                                  VLR02103        *
+      *      ARQMST01                                  MST02103        *
+      *      ARQCMP01                                  CMP02103        *
+      *----------------------------------------------------------------*
+      *    MANUTENCAO:                                                 *
+      *    08/08/2026 - INCLUIDA VALIDACAO DO DIGITO VERIFICADOR DO    *
+      *                 CPF (ARQENT01-DIG-CPF). REGISTROS COM DIGITO   *
+      *                 INVALIDO SAO DESVIADOS PARA ARQREJ01 E NAO     *
+      *                 ENTRAM NO TOTAL DE ARQSAI01.                   *
+      *    08/08/2026 - INCLUIDA VALIDACAO DE SEQUENCIA DE CPF EM      *
+      *                 ARQENT01. GRUPOS DE CPF FORA DE ORDEM SAO      *
+      *                 LISTADOS EM ARQSEQ01.                          *
+      *    08/08/2026 - INCLUIDO REGISTRO TRAILER EM ARQSAI01 COM A    *
+      *                 QTDE DE CLIENTES E O VALOR TOTAL GERAL DOS     *
+      *                 DEPOSITOS.                                     *
+      *    08/08/2026 - INCLUIDO CHECKPOINT/RESTART. ARQCTL01 TRAZ O   *
+      *                 FLAG DE REINICIO E O INTERVALO DE GRAVACAO DO  *
+      *                 CHECKPOINT EM ARQCKP01; QUANDO O REINICIO E    *
+      *                 SOLICITADO, O PROCESSAMENTO DE ARQENT01 E      *
+      *                 REPOSICIONADO A PARTIR DO ULTIMO CHECKPOINT.   *
+      *    08/08/2026 - DEPOSITOS COM VALOR ZERADO OU NEGATIVO PASSAM  *
+      *                 A SER DESVIADOS PARA ARQVLR01 EM VEZ DE        *
+      *                 ENTRAREM NO TOTAL DE ARQSAI01.                 *
+      *    08/08/2026 - INCLUIDO O CADASTRO DE CLIENTES ARQMST01.      *
+      *                 O NOME DO CLIENTE, OBTIDO POR CPF, PASSA A     *
+      *                 COMPOR O CABECALHO E CADA LINHA DE ARQSAI01.   *
+      *    08/08/2026 - ARQCTL01 PASSA A TRAZER UMA FAIXA DE DATAS     *
+      *                 (DATA INICIAL/FINAL). DEPOSITOS COM           *
+      *                 ARQENT01-DAT-DEPOS FORA DA FAIXA NAO ENTRAM    *
+      *                 NO TOTAL DE ACU-VALOR-DEP.                     *
+      *    08/08/2026 - ARQCTL01 PASSA A TRAZER UM FLAG DE LAYOUT DE   *
+      *                 SAIDA. ALEM DO CSV ATUAL, ARQSAI01 PODE SER    *
+      *                 GRAVADO EM LAYOUT POSICIONAL (SEM CABECALHO    *
+      *                 E SEM DELIMITADORES) PARA CARGA EM SISTEMAS    *
+      *                 CORE-BANKING.                                  *
+      *    08/08/2026 - ARQCTL01 PASSA A TRAZER UM LIMITE DE VALOR     *
+      *                 PARA COMPLIANCE. CLIENTES CUJO VALOR TOTAL     *
+      *                 DE DEPOSITOS ULTRAPASSE O LIMITE SAO           *
+      *                 GRAVADOS EM ARQCMP01 PARA REVISAO.             *
       *----------------------------------------------------------------*
       *    ROTINAS.....:                                               *
       *                                                                *
@@ -45,9 +88,33 @@
       *
            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
                       FILE STATUS      IS WRK-FS-ARQENT01.
-.
+      *
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+      *
+           SELECT ARQSEQ01 ASSIGN       TO UT-S-ARQSEQ01
+                      FILE STATUS      IS WRK-FS-ARQSEQ01.
+      *
+           SELECT ARQCTL01 ASSIGN       TO UT-S-ARQCTL01
+                      FILE STATUS      IS WRK-FS-ARQCTL01.
+      *
+           SELECT ARQCKP01 ASSIGN       TO UT-S-ARQCKP01
+                      FILE STATUS      IS WRK-FS-ARQCKP01.
+      *
+           SELECT ARQVLR01 ASSIGN       TO UT-S-ARQVLR01
+                      FILE STATUS      IS WRK-FS-ARQVLR01.
+      *
+           SELECT ARQMST01 ASSIGN       TO UT-S-ARQMST01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS ARQMST01-CPF
+                      FILE STATUS      IS WRK-FS-ARQMST01.
+      *
+           SELECT ARQCMP01 ASSIGN       TO UT-S-ARQCMP01
+                      FILE STATUS      IS WRK-FS-ARQCMP01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -63,7 +130,7 @@
       *
       *----------------------------------------------------------------*
       *    INPUT:     ARQUIVO DE ENTRADA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 175                *
+      *               ORG. SEQUENCIAL   -   LRECL = 36                 *
       *----------------------------------------------------------------*
 
        FD  ARQENT01
@@ -74,14 +141,89 @@
 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
-      *               ORG. SEQUENCIAL   -   LRECL = 97                *
+      *               ORG. SEQUENCIAL   -   LRECL = 82                *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(33).
+       01 FD-ARQSAI01             PIC X(82).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     DEPOSITOS REJEITADOS POR CPF INVALIDO           *
+      *               ORG. SEQUENCIAL   -   LRECL = 38                *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01             PIC X(38).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LISTAGEM DE EXCECAO DE SEQUENCIA DE CPF         *
+      *               ORG. SEQUENCIAL   -   LRECL = 27                *
+      *---------------------------------------------------------------*
+
+       FD  ARQSEQ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSEQ01             PIC X(27).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CARTAO DE PARAMETROS DE EXECUCAO                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCTL01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCTL01             PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   IN/OUT:    ARQUIVO DE CHECKPOINT PARA REINICIO              *
+      *               ORG. SEQUENCIAL   -   LRECL = 88                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKP01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCKP01             PIC X(88).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     DEPOSITOS COM VALOR ZERADO OU NEGATIVO          *
+      *               ORG. SEQUENCIAL   -   LRECL = 34                *
+      *---------------------------------------------------------------*
+
+       FD  ARQVLR01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQVLR01             PIC X(34).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CADASTRO DE CLIENTES (CPF X NOME)                *
+      *               ORG. INDEXADA     -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQMST01
+           LABEL RECORD IS STANDARD.
+           COPY MST02103.
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     CLIENTES ACIMA DO LIMITE DE COMPLIANCE          *
+      *               ORG. SEQUENCIAL   -   LRECL = 45                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCMP01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCMP01             PIC X(45).
 
       *
       *
@@ -99,14 +241,30 @@
        77 WRK-MASK-QTDREG         PIC  ZZ.ZZ9.
        77 ACU-LIDOS-ARQENT01      PIC  9(005) VALUE ZEROS.
        77 ACU-GRAVA-ARQSAI01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQREJ01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQSEQ01      PIC  9(005) VALUE ZEROS.
        77 ACU-VALOR-DEP           PIC  S9(017)V99 COMP-3  VALUE +0.
+       77 ACU-TOTAL-GERAL         PIC  S9(017)V99 COMP-3  VALUE +0.
+       77 ACU-GRAVA-ARQCKP01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQVLR01      PIC  9(005) VALUE ZEROS.
+       77 ACU-GRAVA-ARQCMP01      PIC  9(005) VALUE ZEROS.
        77 WRK-DATA-RECENTE        PIC  9(008) VALUE ZEROS.
        77 WRK-DATA-CORRENTE       PIC  9(008) VALUE ZEROS.
        77 WRK-DATA-LIDA           PIC  9(008) VALUE ZEROS.
        77 WRK-DATA-ANT            PIC  9(008) VALUE ZEROS.
        77 WRK-CPF-LIDO            PIC  9(011) VALUE ZEROS.
        77 WRK-CPF-ANT             PIC  9(011) VALUE ZEROS.
+       77 WRK-CPF-MAX             PIC  9(011) VALUE ZEROS.
+       77 WRK-DIG-CPF-ANT         PIC  9(002) VALUE ZEROS.
        77 WRK-VAL-DEP             PIC  9(015) VALUE ZEROS.
+       77 WRK-CONT-REPOS          PIC  9(005) VALUE ZEROS.
+
+       77 WRK-FLAG-SEQ-GRUPO      PIC  X(001) VALUE 'N'.
+          88 WRK-SEQ-GRUPO-INVALIDO         VALUE 'S'.
+          88 WRK-SEQ-GRUPO-OK               VALUE 'N'.
+       77 WRK-FLAG-SEQ-GRUPO-ATUAL PIC X(001) VALUE 'N'.
+          88 WRK-SEQ-GRUPO-ATUAL-INVALIDO    VALUE 'S'.
+          88 WRK-SEQ-GRUPO-ATUAL-OK          VALUE 'N'.
 
       *
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
@@ -123,13 +281,37 @@
           05 WRK-ANO              PIC  9(004) VALUE ZEROS.
           05 WRK-MES              PIC  9(002) VALUE ZEROS.
           05 WRK-DIA              PIC  9(002) VALUE ZEROS.
-       
+
        01 WRK-CABEC.
           05 WRK-CABEC-ARQSAI01.
-             07 FILLER               PIC  X(061) VALUE
-                'CPF DO CLIENTE;DATA ULTIMO DEPOSITO;'
-                'VALOR TOTAL DOS DEPOSITOS'.             
-           
+             07 FILLER               PIC  X(036) VALUE
+                'CPF DO CLIENTE;DATA ULTIMO DEPOSITO;'.
+             07 FILLER               PIC  X(025) VALUE
+                'VALOR TOTAL DOS DEPOSITOS'.
+             07 FILLER               PIC  X(021) VALUE
+                ';NOME DO CLIENTE'.
+
+       01 WRK-TRAILER-ARQSAI01.
+          05 FILLER                  PIC  X(006) VALUE 'TOTAL;'.
+          05 WRK-TRL-QTD-CLIENTES    PIC  9(005).
+          05 FILLER                  PIC  X(001) VALUE ';'.
+          05 WRK-TRL-VALOR-GERAL     PIC  9(013)V99.
+          05 FILLER                  PIC  X(055) VALUE SPACES.
+
+       01 WRK-SAIDA-POSICIONAL.
+          05 WRK-POS-CPF-CLI         PIC  9(011).
+          05 WRK-POS-COD-DIG         PIC  9(002).
+          05 WRK-POS-DAT-ULTD        PIC  X(010).
+          05 WRK-POS-VAL-TLD         PIC  9(013)V99.
+          05 WRK-POS-NOME-CLI        PIC  X(040).
+          05 FILLER                  PIC  X(004) VALUE SPACES.
+
+       01 WRK-TRAILER-POSICIONAL.
+          05 FILLER                  PIC  X(006) VALUE 'TOTAL-'.
+          05 WRK-POST-QTD-CLIENTES   PIC  9(005).
+          05 WRK-POST-VALOR-GERAL    PIC  9(013)V99.
+          05 FILLER                  PIC  X(056) VALUE SPACES.
+
       *----------------------------------------------------------------
        01 FILLER                  PIC  X(050) VALUE
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -143,6 +325,48 @@
       *
        01 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
           88 WRK-FS-SAI01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQREJ01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-REJ01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQSEQ01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SEQ01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQCTL01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CTL01-OK                  VALUE '00'.
+          88 WRK-FS-CTL01-FIM                 VALUE '10'.
+      *
+       01 WRK-FS-ARQCKP01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CKP01-OK                  VALUE '00'.
+          88 WRK-FS-CKP01-FIM                 VALUE '10'.
+      *
+       01 WRK-FS-ARQVLR01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-VLR01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQMST01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-MST01-OK                  VALUE '00'.
+          88 WRK-FS-MST01-NAO-ACHOU           VALUE '23'.
+      *
+       01 WRK-FS-ARQCMP01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-CMP01-OK                  VALUE '00'.
+      *
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DE VALIDACAO DO DIGITO VERIFICADOR DO CPF'.
+      *----------------------------------------------------------------*
+      *
+       01 WRK-CPF-VALIDACAO.
+          05 WRK-CPF-NUM           PIC 9(011).
+          05 WRK-CPF-DIGITOS REDEFINES WRK-CPF-NUM.
+             10 WRK-CPF-DIG        PIC 9     OCCURS 11.
+          05 WRK-CPF-SOMA          PIC 9(005).
+          05 WRK-CPF-RESTO         PIC 9(003).
+          05 WRK-CPF-DV1           PIC 9(001).
+          05 WRK-CPF-DV2           PIC 9(001).
+          05 WRK-CPF-DIG-CALC      PIC 9(002).
+          05 WRK-CPF-STATUS        PIC X(001) VALUE 'S'.
+             88 WRK-CPF-VALIDO                VALUE 'S'.
+             88 WRK-CPF-INVALIDO              VALUE 'N'.
       *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -153,6 +377,12 @@
 
            COPY ENT02103.
            COPY SAI02103.
+           COPY REJ02103.
+           COPY SEQ02103.
+           COPY CTL02103.
+           COPY CKP02103.
+           COPY VLR02103.
+           COPY CMP02103.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -176,7 +406,7 @@
            .
       *
       *----------------------------------------------------------------*
-       0000-99-FIM.                    
+       0000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *
@@ -185,44 +415,155 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
-      *    
+      *
+           MOVE 'N'                           TO CTL-FLAG-RESTART
+           MOVE ZEROS                         TO CTL-QTD-INTERVALO-CKP
+           MOVE ZEROS                         TO CTL-DATA-INICIAL
+           MOVE 99999999                      TO CTL-DATA-FINAL
+           MOVE 'C'                           TO CTL-FLAG-LAYOUT
+           MOVE ZEROS                         TO CTL-VAL-LIMITE-COMPL
+
+           SET WRK-CN-OPEN                    TO TRUE
+           OPEN INPUT ARQCTL01
+           IF WRK-FS-CTL01-OK
+              READ ARQCTL01 INTO ARQCTL01-REGISTRO
+           END-IF
+           CLOSE ARQCTL01
+
+           IF CTL-DATA-FINAL EQUAL ZEROS
+              MOVE 99999999                   TO CTL-DATA-FINAL
+           END-IF
+
+           IF NOT CTL-LAYOUT-CSV AND NOT CTL-LAYOUT-POSICIONAL
+              MOVE 'C'                        TO CTL-FLAG-LAYOUT
+           END-IF
+
            SET WRK-CN-OPEN                    TO TRUE
            OPEN INPUT ARQENT01
-                OUTPUT ARQSAI01
+                      ARQMST01
       *
-           IF (WRK-FS-ENT01-OK  EQUAL '00')
-           AND (WRK-FS-ARQSAI01 EQUAL '00')
-              MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE  
-           ELSE
+           IF (NOT WRK-FS-ENT01-OK) OR (NOT WRK-FS-MST01-OK)
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
-           
-           PERFORM 3800-LER-DEPOSITO
-           
-           IF WRK-FS-ENT01-FIM
-              DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
-              DISPLAY '* COMANDO: VAZIO                               *'
-              DISPLAY '* ARQUIVO: ENT01103                            *'
-              DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '              *'
-              DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
-              DISPLAY '************************************************'
-              PERFORM 9900-FINALIZAR 
-           END-IF 
-           
-           SET WRK-CN-WRITE                   TO TRUE
-           SET WRK-CN-ARQSAI01                TO TRUE
-
-           WRITE FD-ARQSAI01 FROM WRK-CABEC.
-           IF NOT WRK-FS-SAI01-OK 
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8)    TO WRK-DATA-CORRENTE
+
+           IF CTL-EH-RESTART
+              PERFORM 1050-RETOMAR-CHECKPOINT
+           ELSE
+              OPEN OUTPUT ARQSAI01
+              OPEN OUTPUT ARQREJ01
+              OPEN OUTPUT ARQSEQ01
+              OPEN OUTPUT ARQVLR01
+              OPEN OUTPUT ARQCKP01
+              OPEN OUTPUT ARQCMP01
+              IF (NOT WRK-FS-SAI01-OK) OR (NOT WRK-FS-REJ01-OK)
+              OR (NOT WRK-FS-SEQ01-OK) OR (NOT WRK-FS-VLR01-OK)
+              OR (NOT WRK-FS-CKP01-OK) OR (NOT WRK-FS-CMP01-OK)
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              PERFORM 3800-LER-DEPOSITO
+
+              IF WRK-FS-ENT01-FIM
+                 DISPLAY '*********************************************'
+                 DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS       *'
+                 DISPLAY '* COMANDO: VAZIO                            *'
+                 DISPLAY '* ARQUIVO: ENT01103                         *'
+                 DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '           *'
+                 DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                 *'
+                 DISPLAY '*********************************************'
+                 PERFORM 9900-FINALIZAR
+              END-IF
+
+              SET WRK-CN-WRITE                TO TRUE
+              SET WRK-CN-ARQSAI01              TO TRUE
+
+              IF CTL-LAYOUT-CSV
+                 WRITE FD-ARQSAI01 FROM WRK-CABEC
+
+                 IF NOT WRK-FS-SAI01-OK
+                    PERFORM 9100-ERROS-ARQUIVOS
+                 END-IF
+              END-IF
+
+              MOVE ARQENT01-CPF               TO WRK-CPF-ANT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    REINICIA O PROCESSAMENTO A PARTIR DO ULTIMO CHECKPOINT      *
+      *    GRAVADO EM ARQCKP01, REPOSICIONANDO ARQENT01 E RETOMANDO    *
+      *    A GRAVACAO DE ARQSAI01 E ARQCKP01 POR EXTENSAO              *
+      *----------------------------------------------------------------*
+       1050-RETOMAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CN-OPEN                    TO TRUE
+           OPEN INPUT ARQCKP01
+           IF NOT WRK-FS-CKP01-OK
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF      
+           END-IF
+
+           READ ARQCKP01 INTO ARQCKP01-REGISTRO
+
+           PERFORM UNTIL WRK-FS-CKP01-FIM
+              MOVE CKP-QTD-LIDOS        TO ACU-LIDOS-ARQENT01
+              MOVE CKP-CPF-ANT          TO WRK-CPF-ANT
+              MOVE CKP-DIG-CPF-ANT      TO WRK-DIG-CPF-ANT
+              MOVE CKP-CPF-MAX          TO WRK-CPF-MAX
+              MOVE CKP-FLAG-SEQ-GRUPO   TO WRK-FLAG-SEQ-GRUPO
+              MOVE CKP-DATA-RECENTE     TO WRK-DATA-RECENTE
+              MOVE CKP-VALOR-DEP        TO ACU-VALOR-DEP
+              MOVE CKP-TOTAL-GERAL      TO ACU-TOTAL-GERAL
+              MOVE CKP-GRAVA-ARQSAI01   TO ACU-GRAVA-ARQSAI01
+              MOVE CKP-GRAVA-ARQREJ01   TO ACU-GRAVA-ARQREJ01
+              MOVE CKP-GRAVA-ARQSEQ01   TO ACU-GRAVA-ARQSEQ01
+              MOVE CKP-GRAVA-ARQVLR01   TO ACU-GRAVA-ARQVLR01
+              MOVE CKP-GRAVA-ARQCMP01   TO ACU-GRAVA-ARQCMP01
+              MOVE CKP-GRAVA-ARQCKP01   TO ACU-GRAVA-ARQCKP01
+              READ ARQCKP01 INTO ARQCKP01-REGISTRO
+           END-PERFORM
+
+           CLOSE ARQCKP01
+      *
+      *    A ULTIMA CONTAGEM GRAVADA EM CKP-QTD-LIDOS INCLUI O
+      *    REGISTRO QUE ESTAVA SENDO LIDO NO MOMENTO DO CHECKPOINT,
+      *    MAS AINDA NAO HAVIA PASSADO POR 3100-TRATA-DEPOSITO -
+      *    REPOE SOMENTE OS REGISTROS ANTERIORES A ELE PARA QUE
+      *    3800-LER-DEPOSITO O LEIA E PROCESSE NOVAMENTE NO PONTO
+      *    CERTO, EM VEZ DE PULA-LO.
+           IF ACU-LIDOS-ARQENT01 GREATER ZEROS
+              SUBTRACT 1                      FROM ACU-LIDOS-ARQENT01
+           END-IF
 
-           MOVE ARQENT01-CPF                  TO WRK-CPF-ANT
+           MOVE ZEROS                         TO WRK-CONT-REPOS
+           PERFORM UNTIL (WRK-CONT-REPOS EQUAL ACU-LIDOS-ARQENT01)
+                      OR (WRK-FS-ENT01-FIM)
+              READ ARQENT01 INTO ARQENT01-REGISTRO
+              IF (WRK-FS-ARQENT01 NOT EQUAL '00')
+              AND (WRK-FS-ARQENT01 NOT EQUAL '10')
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+              ADD 1                           TO WRK-CONT-REPOS
+           END-PERFORM
 
+           OPEN EXTEND ARQSAI01
+           OPEN EXTEND ARQREJ01
+           OPEN EXTEND ARQSEQ01
+           OPEN EXTEND ARQVLR01
+           OPEN EXTEND ARQCKP01
+           OPEN EXTEND ARQCMP01
+           IF (NOT WRK-FS-SAI01-OK) OR (NOT WRK-FS-REJ01-OK)
+           OR (NOT WRK-FS-SEQ01-OK) OR (NOT WRK-FS-VLR01-OK)
+           OR (NOT WRK-FS-CKP01-OK) OR (NOT WRK-FS-CMP01-OK)
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3800-LER-DEPOSITO
            .
       *----------------------------------------------------------------*
-       1000-99-FIM.                    
+       1050-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       * CONTROLE DE PROCESSAMENTO ATE O FIM DO ARQUIVO DE ENTRADA      *
@@ -233,18 +574,80 @@
            PERFORM 3100-TRATA-DEPOSITO
               UNTIL (ARQENT01-CPF NOT EQUAL WRK-CPF-ANT )
               OR    (WRK-FS-ENT01-FIM)
-           
-           PERFORM 3900-GRAVAR-SAIDA 
 
-           IF NOT WRK-FS-ENT01-FIM 
-                  MOVE ZEROS              TO ACU-VALOR-DEP 
+      *
+      *    ATUALIZA O MAIOR CPF JA FECHADO (WRK-CPF-MAX) COM O GRUPO
+      *    QUE ACABOU DE SER FECHADO (WRK-CPF-ANT) ANTES DE CHAMAR
+      *    3050-VALIDA-SEQUENCIA ABAIXO - SENAO O TESTE FICA SEMPRE
+      *    UM GRUPO ATRASADO EM RELACAO AO CPF QUE DEVERIA DENUNCIAR.
+           IF WRK-CPF-ANT GREATER WRK-CPF-MAX
+              MOVE WRK-CPF-ANT                TO WRK-CPF-MAX
+           END-IF
+      *
+      *    PRESERVA SE O GRUPO QUE ACABOU DE SER FECHADO (WRK-CPF-ANT)
+      *    FOI ELE PROPRIO FLAGRADO POR 3050-VALIDA-SEQUENCIA NA
+      *    CHAMADA ANTERIOR, ANTES QUE O TESTE ABAIXO POSSA FLAGRAR
+      *    O PROXIMO GRUPO E SOBRESCREVER O INDICADOR.
+           MOVE WRK-FLAG-SEQ-GRUPO     TO WRK-FLAG-SEQ-GRUPO-ATUAL
+           SET WRK-SEQ-GRUPO-OK        TO TRUE
+
+           IF NOT WRK-FS-ENT01-FIM
+              PERFORM 3050-VALIDA-SEQUENCIA
+           END-IF
+      *
+      *    UM GRUPO DE CPF CUJOS DEPOSITOS FORAM TODOS EXCLUIDOS
+      *    PELAS VALIDACOES 000/004/006 (CPF INVALIDO, VALOR
+      *    ZERADO OU FORA DO PERIODO) NAO GERA LINHA EM ARQSAI01,
+      *    E UM GRUPO FLAGRADO POR 3050-VALIDA-SEQUENCIA TAMBEM NAO -
+      *    O REGISTRO JA FOI DENUNCIADO EM ARQSEQ01.
+           IF ACU-VALOR-DEP GREATER ZEROS
+           AND WRK-SEQ-GRUPO-ATUAL-OK
+              PERFORM 3900-GRAVAR-SAIDA
+              COMPUTE ACU-TOTAL-GERAL = ACU-TOTAL-GERAL + ACU-VALOR-DEP
+           END-IF
+
+           IF NOT WRK-FS-ENT01-FIM
+                  MOVE ZEROS              TO ACU-VALOR-DEP
+                                             WRK-DATA-RECENTE
                   MOVE ARQENT01-CPF       TO WRK-CPF-ANT
                   MOVE WRK-DATA-CONTR-INV TO WRK-DATA-ANT
                                              WRK-DATA-CORRENTE
            END-IF
            .
       *----------------------------------------------------------------*
-       3000-99-FIM.                    
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    CONFIRMA QUE O PROXIMO GRUPO DE CPF NAO E UM CPF JA         *
+      *    PROCESSADO REAPARECENDO FORA DE ORDEM EM ARQENT01           *
+      *----------------------------------------------------------------*
+       3050-VALIDA-SEQUENCIA SECTION.
+      *----------------------------------------------------------------*
+      *    COMPARA CONTRA O MAIOR CPF JA FECHADO (WRK-CPF-MAX), E NAO
+      *    APENAS CONTRA O GRUPO IMEDIATAMENTE ANTERIOR, PARA TAMBEM
+      *    PEGAR UM CPF JA PROCESSADO REAPARECENDO DEPOIS DE OUTRO
+      *    GRUPO FORA DE ORDEM (EX.: 100, 300, 200, 300). O TESTE E
+      *    LESS OR EQUAL, E NAO SO LESS THAN, PORQUE WRK-CPF-MAX JA
+      *    FOI ATUALIZADO COM O GRUPO QUE ACABOU DE FECHAR EM
+      *    3000-PROCESSAR - UMA REPETICAO EXATA DESSE MESMO CPF E
+      *    TAMBEM UM REAPARECIMENTO FORA DE ORDEM, NAO UM GRUPO NOVO.
+           IF ARQENT01-CPF LESS THAN OR EQUAL WRK-CPF-MAX
+              MOVE ARQENT01-CPF        TO ARQSEQ01-CPF
+              MOVE WRK-CPF-ANT         TO ARQSEQ01-CPF-ANTERIOR
+              MOVE ACU-LIDOS-ARQENT01  TO ARQSEQ01-QTD-LIDOS
+
+              WRITE FD-ARQSEQ01 FROM ARQSEQ01-REGISTRO
+
+              IF NOT WRK-FS-SEQ01-OK
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+
+              ADD 1 TO ACU-GRAVA-ARQSEQ01
+              SET WRK-SEQ-GRUPO-INVALIDO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3050-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *    ACUMULAR DEPOSITOS E SALVAR DATA MAIS RECENTE               *
@@ -252,11 +655,33 @@
        3100-TRATA-DEPOSITO SECTION.
       *----------------------------------------------------------------*
       *                                                                *
-           IF WRK-DATA-LIDA GREATER WRK-DATA-RECENTE 
-              MOVE WRK-DATA-LIDA  TO WRK-DATA-RECENTE
-           END-IF 
+           PERFORM 3110-VALIDA-DIG-CPF
+
+           IF WRK-CPF-INVALIDO
+              PERFORM 3120-GRAVAR-REJEITO
+           ELSE
+              IF ARQENT01-VAL-DEPOS NOT GREATER ZEROS
+                 PERFORM 3130-GRAVAR-EXCECAO-VALOR
+              ELSE
+                 IF ARQENT01-DAT-DEPOS GREATER OR EQUAL CTL-DATA-INICIAL
+                 AND ARQENT01-DAT-DEPOS LESS OR EQUAL CTL-DATA-FINAL
+                    MOVE ARQENT01-DAT-DEPOS TO WRK-DATA-LIDA
+
+                    IF WRK-DATA-LIDA GREATER WRK-DATA-RECENTE
+                       MOVE WRK-DATA-LIDA  TO WRK-DATA-RECENTE
+                    END-IF
 
-           COMPUTE ACU-VALOR-DEP = ACU-VALOR-DEP + ARQENT01-VAL-DEPOS 
+                    COMPUTE ACU-VALOR-DEP = ACU-VALOR-DEP +
+                                             ARQENT01-VAL-DEPOS
+                 END-IF
+              END-IF
+           END-IF
+      *
+      *    PRESERVA O DIGITO DESTE REGISTRO (DO GRUPO WRK-CPF-ANT)
+      *    ANTES QUE A LEITURA ANTECIPADA ABAIXO TROQUE O CONTEUDO
+      *    DE ARQENT01-REGISTRO PELO PRIMEIRO REGISTRO DO PROXIMO
+      *    GRUPO DE CPF.
+           MOVE ARQENT01-DIG-CPF       TO WRK-DIG-CPF-ANT
 
            PERFORM 3800-LER-DEPOSITO
            .
@@ -264,13 +689,109 @@
        3100-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *    VALIDA O DIGITO VERIFICADOR DO CPF RECEBIDO EM ARQENT01     *
+      *----------------------------------------------------------------*
+       3110-VALIDA-DIG-CPF SECTION.
+      *----------------------------------------------------------------*
+           SET WRK-CPF-VALIDO         TO TRUE
+           MOVE ARQENT01-CPF          TO WRK-CPF-NUM
+
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-DIG (1) * 10
+                                 + WRK-CPF-DIG (2) * 9
+                                 + WRK-CPF-DIG (3) * 8
+                                 + WRK-CPF-DIG (4) * 7
+                                 + WRK-CPF-DIG (5) * 6
+                                 + WRK-CPF-DIG (6) * 5
+                                 + WRK-CPF-DIG (7) * 4
+                                 + WRK-CPF-DIG (8) * 3
+                                 + WRK-CPF-DIG (9) * 2
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA, 11)
+
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE 0                  TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-DIG (1) * 11
+                                 + WRK-CPF-DIG (2) * 10
+                                 + WRK-CPF-DIG (3) * 9
+                                 + WRK-CPF-DIG (4) * 8
+                                 + WRK-CPF-DIG (5) * 7
+                                 + WRK-CPF-DIG (6) * 6
+                                 + WRK-CPF-DIG (7) * 5
+                                 + WRK-CPF-DIG (8) * 4
+                                 + WRK-CPF-DIG (9) * 3
+                                 + WRK-CPF-DV1    * 2
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA, 11)
+
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE 0                  TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           COMPUTE WRK-CPF-DIG-CALC = WRK-CPF-DV1 * 10 + WRK-CPF-DV2
+
+           IF WRK-CPF-DIG-CALC NOT EQUAL ARQENT01-DIG-CPF
+              SET WRK-CPF-INVALIDO    TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA O DEPOSITO COM CPF DE DIGITO INVALIDO EM ARQREJ01     *
+      *----------------------------------------------------------------*
+       3120-GRAVAR-REJEITO SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-CPF          TO ARQREJ01-CPF
+           MOVE ARQENT01-DIG-CPF      TO ARQREJ01-DIG-INFORMADO
+           MOVE WRK-CPF-DIG-CALC      TO ARQREJ01-DIG-CALCULADO
+           MOVE ARQENT01-DAT-DEPOS    TO ARQREJ01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS    TO ARQREJ01-VAL-DEPOS
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO.
+
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-GRAVA-ARQREJ01
+           .
+      *----------------------------------------------------------------*
+       3120-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA EM ARQVLR01 O DEPOSITO COM VALOR ZERADO OU NEGATIVO   *
+      *----------------------------------------------------------------*
+       3130-GRAVAR-EXCECAO-VALOR SECTION.
+      *----------------------------------------------------------------*
+           MOVE ARQENT01-CPF          TO ARQVLR01-CPF
+           MOVE ARQENT01-DAT-DEPOS    TO ARQVLR01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS    TO ARQVLR01-VAL-DEPOS
+
+           WRITE FD-ARQVLR01 FROM ARQVLR01-REGISTRO.
+
+           IF NOT WRK-FS-VLR01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-GRAVA-ARQVLR01
+           .
+      *----------------------------------------------------------------*
+       3130-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
       *    ROTINA DE LEITURA DO ARQUIVO ARQENT01
       *----------------------------------------------------------------*
        3800-LER-DEPOSITO SECTION.
       *----------------------------------------------------------------*
-           INITIALIZE                     ARQSAI01-REGISTRO 
+           INITIALIZE                     ARQSAI01-REGISTRO
            SET WRK-CN-OPEN                TO TRUE
            SET WRK-CN-ARQENT01            TO TRUE
 
@@ -279,56 +800,163 @@
            IF  (WRK-FS-ARQENT01  EQUAL '00')
            OR  (WRK-FS-ARQENT01 EQUAL '10')
                IF WRK-FS-ARQENT01 EQUAL '00'
-                 ADD 1 TO ACU-LIDOS-ARQENT01 
-               ELSE 
-                 NEXT SENTENCE  
+                 ADD 1 TO ACU-LIDOS-ARQENT01
+      *
+      *    O PRIMEIRO REGISTRO DO ARQUIVO E LIDO EM 1000-INICIALIZAR
+      *    ANTES DE WRK-CPF-ANT RECEBER SEU CPF - NAO HA GRUPO FECHADO
+      *    AINDA PARA EXTERNALIZAR, POR ISSO NUNCA CHECKPOINTA NESSA
+      *    PRIMEIRA LEITURA, MESMO QUANDO O INTERVALO CONFIGURADO E 1.
+                 IF CTL-QTD-INTERVALO-CKP GREATER ZEROS
+                 AND ACU-LIDOS-ARQENT01 GREATER 1
+                 AND FUNCTION MOD (ACU-LIDOS-ARQENT01,
+                                   CTL-QTD-INTERVALO-CKP) EQUAL ZEROS
+                    PERFORM 3850-GRAVAR-CHECKPOINT
+                 END-IF
+               END-IF
            ELSE
               PERFORM 9100-ERROS-ARQUIVOS
            END-IF.
 
       *
       *----------------------------------------------------------------*
-       3800-99-FIM.                     
+       3800-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    EXTERNALIZA O PONTO DE RETOMADA EM ARQCKP01                 *
+      *----------------------------------------------------------------*
+       3850-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO ACU-GRAVA-ARQCKP01
+
+           MOVE ACU-LIDOS-ARQENT01    TO CKP-QTD-LIDOS
+           MOVE WRK-CPF-ANT           TO CKP-CPF-ANT
+           MOVE WRK-DIG-CPF-ANT       TO CKP-DIG-CPF-ANT
+           MOVE WRK-CPF-MAX           TO CKP-CPF-MAX
+           MOVE WRK-FLAG-SEQ-GRUPO    TO CKP-FLAG-SEQ-GRUPO
+           MOVE WRK-DATA-RECENTE      TO CKP-DATA-RECENTE
+           MOVE ACU-VALOR-DEP         TO CKP-VALOR-DEP
+           MOVE ACU-TOTAL-GERAL       TO CKP-TOTAL-GERAL
+           MOVE ACU-GRAVA-ARQSAI01    TO CKP-GRAVA-ARQSAI01
+           MOVE ACU-GRAVA-ARQREJ01    TO CKP-GRAVA-ARQREJ01
+           MOVE ACU-GRAVA-ARQSEQ01    TO CKP-GRAVA-ARQSEQ01
+           MOVE ACU-GRAVA-ARQVLR01    TO CKP-GRAVA-ARQVLR01
+           MOVE ACU-GRAVA-ARQCMP01    TO CKP-GRAVA-ARQCMP01
+           MOVE ACU-GRAVA-ARQCKP01    TO CKP-GRAVA-ARQCKP01
+
+           WRITE FD-ARQCKP01 FROM ARQCKP01-REGISTRO.
+
+           IF NOT WRK-FS-CKP01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3850-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------
        3900-GRAVAR-SAIDA SECTION.
       *----------------------------------------------------------------*
-           MOVE WRK-CPF-ANT        TO ARQSAI01-CPF-CLI 
-           MOVE ARQENT01-DIG-CPF   TO ARQSAI01-COD-DIG
-           MOVE ARQENT01-DAT-DEPOS TO ARQSAI01-DAT-ULTD
-           MOVE ACU-VALOR-DEP      TO ARQSAI01-VAL-TLD 
+           MOVE WRK-CPF-ANT        TO ARQSAI01-CPF-CLI
+           MOVE WRK-DIG-CPF-ANT    TO ARQSAI01-COD-DIG
+           MOVE WRK-DATA-RECENTE   TO ARQSAI01-DAT-ULTD
+           MOVE ACU-VALOR-DEP      TO ARQSAI01-VAL-TLD
 
            MOVE '.'                TO ARQSAI01-DAT-ULTD (3:1)
                                       ARQSAI01-DAT-ULTD (6:1)
-           
-           SET WRK-CN-WRITE        TO TRUE 
+
+           MOVE WRK-CPF-ANT        TO ARQMST01-CPF
+           READ ARQMST01
+              INVALID KEY
+                 MOVE SPACES       TO ARQMST01-NOME-CLIENTE
+           END-READ
+
+           IF NOT WRK-FS-MST01-OK AND NOT WRK-FS-MST01-NAO-ACHOU
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           MOVE ARQMST01-NOME-CLIENTE TO ARQSAI01-NOME-CLI
+
+           SET WRK-CN-WRITE        TO TRUE
            SET WRK-CN-ARQENT01     TO TRUE
 
-           WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO.
+           IF CTL-LAYOUT-CSV
+              WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO
+           ELSE
+              MOVE ARQSAI01-CPF-CLI   TO WRK-POS-CPF-CLI
+              MOVE ARQSAI01-COD-DIG   TO WRK-POS-COD-DIG
+              MOVE ARQSAI01-DAT-ULTD  TO WRK-POS-DAT-ULTD
+              MOVE ARQSAI01-VAL-TLD   TO WRK-POS-VAL-TLD
+              MOVE ARQSAI01-NOME-CLI  TO WRK-POS-NOME-CLI
+              WRITE FD-ARQSAI01 FROM WRK-SAIDA-POSICIONAL
+           END-IF
 
-           IF NOT WRK-FS-SAI01-OK 
+           IF NOT WRK-FS-SAI01-OK
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
+           END-IF
 
            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1
 
-           INITIALIZE                  ARQSAI01-REGISTRO 
+           IF CTL-VAL-LIMITE-COMPL GREATER ZEROS
+           AND ACU-VALOR-DEP GREATER CTL-VAL-LIMITE-COMPL
+              PERFORM 3950-GRAVAR-COMPLIANCE
+           END-IF
+
+           INITIALIZE                  ARQSAI01-REGISTRO
            .
-           
+
       *----------------------------------------------------------------*
-       3900-99-FIM.                    
+       3900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA O CLIENTE QUE ULTRAPASSOU O LIMITE DE COMPLIANCE      *
+      *    CONFIGURADO EM ARQCTL01, PARA REVISAO POSTERIOR             *
+      *----------------------------------------------------------------*
+       3950-GRAVAR-COMPLIANCE SECTION.
+      *----------------------------------------------------------------*
+           MOVE WRK-CPF-ANT           TO ARQCMP01-CPF
+           MOVE ACU-VALOR-DEP         TO ARQCMP01-VAL-TOTAL
+           MOVE CTL-VAL-LIMITE-COMPL  TO ARQCMP01-VAL-LIMITE
+
+           SET WRK-CN-WRITE           TO TRUE
+
+           WRITE FD-ARQCMP01 FROM ARQCMP01-REGISTRO
+
+           IF NOT WRK-FS-CMP01-OK
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-GRAVA-ARQCMP01
+           .
+      *----------------------------------------------------------------*
+       3950-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION .
       *----------------------------------------------------------------*
-           IF NOT WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01
+           IF (NOT WRK-FS-ENT01-OK) OR (NOT WRK-FS-SAI01-OK)
+                                    OR (NOT WRK-FS-REJ01-OK)
+                                    OR (NOT WRK-FS-SEQ01-OK)
+                                    OR (NOT WRK-FS-VLR01-OK)
+                                    OR (NOT WRK-FS-CTL01-OK
+                                        AND NOT WRK-FS-CTL01-FIM)
+                                    OR (NOT WRK-FS-CKP01-OK
+                                        AND NOT WRK-FS-CKP01-FIM)
+                                    OR (NOT WRK-FS-MST01-OK
+                                        AND NOT WRK-FS-MST01-NAO-ACHOU)
+                                    OR (NOT WRK-FS-CMP01-OK)
               DISPLAY '************************************************'
               DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: 'WRK-COMANDO'                       *'
               DISPLAY '* ARQUIVO: 'WRK-ARQUIVO'                       *'
               DISPLAY '* FILE-STATUS ENT:' WRK-FS-ARQENT01           '*'
               DISPLAY '* FILE-STATUS SAI:' WRK-FS-ARQSAI01           '*'
+              DISPLAY '* FILE-STATUS REJ:' WRK-FS-ARQREJ01           '*'
+              DISPLAY '* FILE-STATUS SEQ:' WRK-FS-ARQSEQ01           '*'
+              DISPLAY '* FILE-STATUS VLR:' WRK-FS-ARQVLR01           '*'
+              DISPLAY '* FILE-STATUS CTL:' WRK-FS-ARQCTL01           '*'
+              DISPLAY '* FILE-STATUS CKP:' WRK-FS-ARQCKP01           '*'
+              DISPLAY '* FILE-STATUS MST:' WRK-FS-ARQMST01           '*'
+              DISPLAY '* FILE-STATUS CMP:' WRK-FS-ARQCMP01           '*'
               DISPLAY '* 'WRK-PROGRAMA'  CANCELADO                    *'
               DISPLAY '************************************************'
            END-IF
@@ -336,6 +964,10 @@
            DISPLAY '***************************************************'
            DISPLAY '* QTDE DE REGISTROS LIDOS 'ACU-LIDOS-ARQENT01'     '
            DISPLAY '* QTDE DE REGISTROS GRAVADOS ' ACU-GRAVA-ARQSAI01' '
+           DISPLAY '* QTDE DE REGISTROS REJEITADOS ' ACU-GRAVA-ARQREJ01
+           DISPLAY '* QTDE DE EXCECOES DE SEQUENCIA ' ACU-GRAVA-ARQSEQ01
+           DISPLAY '* QTDE DE EXCECOES DE VALOR ' ACU-GRAVA-ARQVLR01
+           DISPLAY '* QTDE DE ALERTAS DE COMPLIANCE ' ACU-GRAVA-ARQCMP01
            DISPLAY '* 'WRK-PROGRAMA' - FIM DO PROGRAMA.                '
            DISPLAY '***************************************************'
 
@@ -346,16 +978,40 @@
       *----------------------------------------------------------------*
        9900-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           IF WRK-FS-SAI01-OK
+              IF CTL-LAYOUT-CSV
+                 MOVE ACU-GRAVA-ARQSAI01 TO WRK-TRL-QTD-CLIENTES
+                 MOVE ACU-TOTAL-GERAL    TO WRK-TRL-VALOR-GERAL
+                 WRITE FD-ARQSAI01 FROM WRK-TRAILER-ARQSAI01
+              ELSE
+                 MOVE ACU-GRAVA-ARQSAI01 TO WRK-POST-QTD-CLIENTES
+                 MOVE ACU-TOTAL-GERAL    TO WRK-POST-VALOR-GERAL
+                 WRITE FD-ARQSAI01 FROM WRK-TRAILER-POSICIONAL
+              END-IF
+           END-IF
+
            CLOSE ARQENT01
            CLOSE ARQSAI01
-           
-           IF WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01 
+           CLOSE ARQREJ01
+           CLOSE ARQSEQ01
+           CLOSE ARQVLR01
+           CLOSE ARQCKP01
+           CLOSE ARQMST01
+           CLOSE ARQCMP01
+
+           IF WRK-FS-ENT01-OK AND WRK-FS-SAI01-OK
               DISPLAY '************************************************'
               DISPLAY '* QTDE DE REGISTROS LIDOS 'ACU-LIDOS-ARQENT01'  '
-              DISPLAY '* QTDE DE REGISTROS GRAVADOS'ACU-GRAVA-ARQSAI01''
+              DISPLAY '* QTDE DE REGISTROS GRAVADOS'ACU-GRAVA-ARQSAI01
+              DISPLAY '* QTDE DE REGISTROS REJEITADOS'ACU-GRAVA-ARQREJ01
+              DISPLAY '* QTDE DE EXC. DE SEQUENCIA'ACU-GRAVA-ARQSEQ01
+              DISPLAY '* QTDE DE EXC. DE VALOR'ACU-GRAVA-ARQVLR01
+              DISPLAY '* QTDE DE CHECKPOINTS GRAVADOS'ACU-GRAVA-ARQCKP01
+              DISPLAY '* QTDE DE ALERTAS COMPLIANCE'ACU-GRAVA-ARQCMP01
               DISPLAY '* 'WRK-PROGRAMA' - FIM DO PROGRAMA.             '
               DISPLAY '************************************************'
-           STOP RUN.
+           END-IF
 
-          END PROGRAM EXER0102.
-      *----------------------------------------------------------------*
\ No newline at end of file
+           STOP RUN.
+      *----------------------------------------------------------------*
+       END PROGRAM EXER0203.
