@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: ENT02103                                    *
+      *    OBJETIVO.......: LAYOUT DO REGISTRO DE ENTRADA DE           *
+      *                     DEPOSITOS POR CPF (ARQENT01)               *
+      *----------------------------------------------------------------*
+       01  ARQENT01-REGISTRO.
+           05 ARQENT01-CPF              PIC 9(011).
+           05 ARQENT01-DIG-CPF          PIC 9(002).
+           05 ARQENT01-DAT-DEPOS        PIC 9(008).
+           05 ARQENT01-VAL-DEPOS        PIC S9(013)V99.
+      *----------------------------------------------------------------*
