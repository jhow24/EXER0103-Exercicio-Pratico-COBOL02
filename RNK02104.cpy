@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: RNK02104                                    *
+      *    OBJETIVO.......: LAYOUT DO RELATORIO DE RANKING DE          *
+      *                     CLIENTES POR VALOR TOTAL DEPOSITADO        *
+      *                     (ARQRNK01)                                 *
+      *----------------------------------------------------------------*
+       01  ARQRNK01-REGISTRO.
+           05 ARQRNK01-RANK             PIC 9(005).
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQRNK01-CPF              PIC 9(011).
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQRNK01-VAL-TLD          PIC 9(013)V99.
+           05 FILLER                    PIC X(001) VALUE ';'.
+           05 ARQRNK01-PERC-TOTAL       PIC 9(003)V99.
+      *----------------------------------------------------------------*
