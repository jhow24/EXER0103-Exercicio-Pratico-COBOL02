@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *    BOOK..........: CTL02103                                    *
+      *    OBJETIVO.......: LAYOUT DO CARTAO DE PARAMETROS DE          *
+      *                     EXECUCAO DE EXER0203 (ARQCTL01)            *
+      *----------------------------------------------------------------*
+       01  ARQCTL01-REGISTRO.
+           05 CTL-FLAG-RESTART          PIC X(001).
+              88 CTL-EH-RESTART                 VALUE 'S'.
+              88 CTL-NAO-EH-RESTART            VALUE 'N'.
+           05 CTL-QTD-INTERVALO-CKP     PIC 9(005).
+           05 CTL-DATA-INICIAL          PIC 9(008).
+           05 CTL-DATA-FINAL            PIC 9(008).
+           05 CTL-FLAG-LAYOUT           PIC X(001).
+              88 CTL-LAYOUT-CSV                 VALUE 'C'.
+              88 CTL-LAYOUT-POSICIONAL         VALUE 'P'.
+           05 CTL-VAL-LIMITE-COMPL      PIC 9(013)V99.
+           05 FILLER                    PIC X(042).
+      *----------------------------------------------------------------*
